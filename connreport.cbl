@@ -0,0 +1,366 @@
+000100************************************************************
+000200*                                                              *
+000300*  CONNREPORT                                                  *
+000400*  END-OF-DAY DB2 CONNECTION-HEALTH REPORT.  READS THE AUDIT   *
+000500*  TRAIL WRITTEN BY OUALIDPRECISION AND PRINTS ONE LINE PER    *
+000600*  SUBSYSTEM PER DAY SHOWING CONNECT ATTEMPTS, SUCCESSES,      *
+000700*  FAILURES AND TOTAL CONNECTED TIME.                          *
+000800*                                                              *
+000900************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.    ConnReport.
+001200 AUTHOR.        R. KOWALCZYK.
+001300 INSTALLATION.  DATABASE SERVICES - BATCH SUPPORT.
+001400 DATE-WRITTEN.  2026-08-09.
+001500 DATE-COMPILED.
+001600*
+001700************************************************************
+001800*  MODIFICATION HISTORY.                                      *
+001900*      2026-08-09  RJK  ORIGINAL.                              *
+001950*      2026-08-09  RJK  2100-FIND-OR-ADD-ENTRY NOW REJECTS THE *
+001960*                       RUN CLEANLY IF THE ACCUMULATOR TABLE   *
+001970*                       IS ALREADY FULL INSTEAD OF OVERRUNNING *
+001980*                       IT.                                    *
+002000************************************************************
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-AUDIT-STATUS.
+002800
+002900     SELECT REPORT-FILE ASSIGN TO RPTOUT
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-REPORT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  AUDIT-REC.
+003900     COPY AUDITREC.
+004000
+004100 FD  REPORT-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  REPORT-LINE                  PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700*
+004800************************************************************
+004900*  SWITCHES AND COUNTERS                                      *
+005000************************************************************
+005100 77  WS-AUDIT-STATUS           PIC X(02)      VALUE SPACES.
+005200     88  AUDIT-OK                             VALUE '00'.
+005300     88  AUDIT-EOF                            VALUE '10'.
+005400
+005500 77  WS-REPORT-STATUS          PIC X(02)      VALUE SPACES.
+005600     88  REPORT-OK                            VALUE '00'.
+005700
+005800 77  WS-ENTRY-COUNT            PIC 9(04) COMP VALUE ZERO.
+005900 77  WS-RPT-IDX-SAVE           PIC 9(04) COMP VALUE ZERO.
+006000
+006100************************************************************
+006200*  ONE ACCUMULATOR ENTRY PER SUBSYSTEM PER DAY                *
+006300************************************************************
+006400 01  RPT-TABLE.
+006410     05  RPT-ENTRY OCCURS 1 TO 100 TIMES
+006420             DEPENDING ON WS-ENTRY-COUNT
+006430             INDEXED BY RPT-IDX.
+006600         10  RPT-DATE              PIC X(08).
+006700         10  RPT-DB-NAME           PIC X(08).
+006800         10  RPT-ATTEMPTS          PIC 9(05) COMP.
+006900         10  RPT-SUCCESSES         PIC 9(05) COMP.
+007000         10  RPT-FAILURES          PIC 9(05) COMP.
+007050         10  RPT-DISC-FAILURES     PIC 9(05) COMP.
+007100         10  RPT-CONNECTED-SECS    PIC 9(09) COMP.
+007200         10  RPT-LAST-CONNECT-TIME PIC X(08).
+007300         10  RPT-CONN-PENDING-SW   PIC X(01).
+007400             88  RPT-IS-CONNECTED       VALUE 'Y'.
+007500             88  RPT-NOT-CONNECTED       VALUE 'N'.
+007600
+007700 77  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+007800     88  RPT-ENTRY-FOUND                      VALUE 'Y'.
+007900
+008000************************************************************
+008100*  ELAPSED-TIME WORK AREAS                                    *
+008200************************************************************
+008300 01  WS-TIME-9                    PIC 9(08).
+008400 01  WS-TIME-BREAKDOWN REDEFINES WS-TIME-9.
+008500     05  WS-TIME-HH               PIC 9(02).
+008600     05  WS-TIME-MM               PIC 9(02).
+008700     05  WS-TIME-SS               PIC 9(02).
+008800     05  WS-TIME-HS               PIC 9(02).
+008900
+009000 77  WS-START-SECS                PIC 9(09) COMP.
+009100 77  WS-END-SECS                  PIC 9(09) COMP.
+009200 77  WS-ELAPSED-SECS              PIC 9(09) COMP.
+009300
+009400************************************************************
+009500*  REPORT-LINE DETAIL FIELDS                                  *
+009600************************************************************
+009700 01  WS-DETAIL-LINE.
+009800     05  WS-D-DATE                PIC X(10).
+009900     05  FILLER                   PIC X(02) VALUE SPACES.
+010000     05  WS-D-DB-NAME             PIC X(08).
+010100     05  FILLER                   PIC X(02) VALUE SPACES.
+010200     05  WS-D-ATTEMPTS            PIC ZZZZ9.
+010300     05  FILLER                   PIC X(04) VALUE SPACES.
+010400     05  WS-D-SUCCESSES           PIC ZZZZ9.
+010500     05  FILLER                   PIC X(04) VALUE SPACES.
+010600     05  WS-D-FAILURES            PIC ZZZZ9.
+010650     05  FILLER                   PIC X(04) VALUE SPACES.
+010660     05  WS-D-DISC-FAILURES       PIC ZZZZ9.
+010700     05  FILLER                   PIC X(04) VALUE SPACES.
+010800     05  WS-D-CONN-TIME           PIC X(08).
+010900     05  FILLER                   PIC X(06) VALUE SPACES.
+011000
+011100 01  WS-ELAPSED-BREAKDOWN.
+011200     05  WS-EL-HH                 PIC 9(02).
+011300     05  WS-EL-MM                 PIC 9(02).
+011400     05  WS-EL-SS                 PIC 9(02).
+011500
+011600 PROCEDURE DIVISION.
+011700*
+011800************************************************************
+011900*  0000-MAINLINE                                              *
+012000************************************************************
+012100 0000-MAINLINE.
+012200
+012300     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+012400     PERFORM 2000-ACCUMULATE-REC  THRU 2000-EXIT
+012500         UNTIL AUDIT-EOF.
+012600     PERFORM 3000-PRINT-REPORT    THRU 3000-EXIT.
+012700     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+012800
+012900     STOP RUN.
+013000*
+013100************************************************************
+013200*  1000-INITIALIZE                                            *
+013300*  OPENS THE AUDIT TRAIL AND THE REPORT FILE, AND READS THE    *
+013400*  FIRST AUDIT RECORD.                                         *
+013500************************************************************
+013600 1000-INITIALIZE.
+013700
+013800     OPEN INPUT AUDIT-FILE.
+013900     IF NOT AUDIT-OK
+014000         DISPLAY 'CONNRPT - UNABLE TO OPEN AUDITLOG FILE'
+014100         DISPLAY 'CONNRPT - FILE STATUS IS ' WS-AUDIT-STATUS
+014200         MOVE 12 TO RETURN-CODE
+014300         STOP RUN
+014400     END-IF.
+014500
+014600     OPEN OUTPUT REPORT-FILE.
+014700     IF NOT REPORT-OK
+014800         DISPLAY 'CONNRPT - UNABLE TO OPEN RPTOUT FILE'
+014900         DISPLAY 'CONNRPT - FILE STATUS IS ' WS-REPORT-STATUS
+015000         MOVE 12 TO RETURN-CODE
+015100         STOP RUN
+015200     END-IF.
+015300
+015400     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+015500
+015600 1000-EXIT.
+015700     EXIT.
+015800*
+015900************************************************************
+016000*  1100-READ-AUDIT                                            *
+016100*  READS THE NEXT AUDIT-TRAIL RECORD.                          *
+016200************************************************************
+016300 1100-READ-AUDIT.
+016400
+016500     READ AUDIT-FILE
+016600         AT END
+016700             SET AUDIT-EOF TO TRUE
+016800     END-READ.
+016900
+017000 1100-EXIT.
+017100     EXIT.
+017200*
+017300************************************************************
+017400*  2000-ACCUMULATE-REC                                        *
+017500*  FOLDS ONE AUDIT RECORD INTO THE SUBSYSTEM/DAY ACCUMULATOR   *
+017550*  TABLE, THEN READS THE NEXT RECORD.  A FAILED DISCONNECT IS  *
+017560*  COUNTED SEPARATELY IN RPT-DISC-FAILURES SINCE IT IS A       *
+017570*  DIFFERENT SIGNAL (A CONNECTION LEAK) THAN A FAILED CONNECT. *
+017700************************************************************
+017800 2000-ACCUMULATE-REC.
+017900
+018000     PERFORM 2100-FIND-OR-ADD-ENTRY THRU 2100-EXIT.
+018100
+018200     ADD 1 TO RPT-ATTEMPTS (RPT-IDX)
+018300         ON SIZE ERROR CONTINUE
+018400     END-ADD.
+018500*
+018600*    THE ATTEMPT COUNTER ONLY APPLIES TO CONNECT EVENTS.
+018700*
+018800     IF NOT AUD-EVENT-CONNECT
+018900         SUBTRACT 1 FROM RPT-ATTEMPTS (RPT-IDX)
+019000     END-IF.
+019100
+019200     IF AUD-EVENT-CONNECT
+019300         IF AUD-OUTCOME-SUCCESS
+019400             ADD 1 TO RPT-SUCCESSES (RPT-IDX)
+019500             MOVE AUD-TIME TO RPT-LAST-CONNECT-TIME (RPT-IDX)
+019600             SET RPT-IS-CONNECTED (RPT-IDX) TO TRUE
+019700         ELSE
+019800             ADD 1 TO RPT-FAILURES (RPT-IDX)
+019900         END-IF
+020000     ELSE
+020100         IF AUD-OUTCOME-SUCCESS
+020200             IF RPT-IS-CONNECTED (RPT-IDX)
+020250                 PERFORM 2200-ADD-CONNECTED-TIME THRU 2200-EXIT
+020300             END-IF
+020400             SET RPT-NOT-CONNECTED (RPT-IDX) TO TRUE
+020450         ELSE
+020460             ADD 1 TO RPT-DISC-FAILURES (RPT-IDX)
+020500         END-IF
+020600     END-IF.
+020700
+020800     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+020900
+021000 2000-EXIT.
+021100     EXIT.
+021200*
+021300************************************************************
+021400*  2100-FIND-OR-ADD-ENTRY                                     *
+021500*  LOCATES THE ACCUMULATOR ENTRY FOR AUD-DATE/AUD-DB-NAME,     *
+021600*  ADDING A NEW ZEROED ENTRY IF ONE DOES NOT ALREADY EXIST.    *
+021700*  SETS RPT-IDX TO THE ENTRY LOCATED OR ADDED.  ABENDS IF THE  *
+021750*  TABLE IS ALREADY FULL.                                      *
+021800************************************************************
+021900 2100-FIND-OR-ADD-ENTRY.
+022000
+022100     SET WS-FOUND-SW TO 'N'.
+022200     SET RPT-IDX TO 1.
+022300     SEARCH RPT-ENTRY
+022400         AT END
+022500             SET WS-FOUND-SW TO 'N'
+022600         WHEN RPT-DATE (RPT-IDX)    = AUD-DATE
+022700          AND RPT-DB-NAME (RPT-IDX) = AUD-DB-NAME
+022800             SET RPT-ENTRY-FOUND TO TRUE
+022900     END-SEARCH.
+023000
+023100     IF NOT RPT-ENTRY-FOUND
+023120         IF WS-ENTRY-COUNT = 100
+023130             DISPLAY 'CONNRPT - REPORT TABLE IS FULL - CANNOT '
+023140                 'ADD ' AUD-DB-NAME ' FOR ' AUD-DATE
+023150             MOVE 16 TO RETURN-CODE
+023160             PERFORM 9000-TERMINATE THRU 9000-EXIT
+023170             STOP RUN
+023180         END-IF
+023200         ADD 1 TO WS-ENTRY-COUNT
+023300         SET RPT-IDX TO WS-ENTRY-COUNT
+023400         MOVE AUD-DATE    TO RPT-DATE (RPT-IDX)
+023500         MOVE AUD-DB-NAME TO RPT-DB-NAME (RPT-IDX)
+023600         MOVE ZERO        TO RPT-ATTEMPTS (RPT-IDX)
+023700         MOVE ZERO        TO RPT-SUCCESSES (RPT-IDX)
+023800         MOVE ZERO        TO RPT-FAILURES (RPT-IDX)
+023850         MOVE ZERO        TO RPT-DISC-FAILURES (RPT-IDX)
+023900         MOVE ZERO        TO RPT-CONNECTED-SECS (RPT-IDX)
+024000         SET RPT-NOT-CONNECTED (RPT-IDX) TO TRUE
+024100     END-IF.
+024200
+024300 2100-EXIT.
+024400     EXIT.
+024500*
+024600************************************************************
+024700*  2200-ADD-CONNECTED-TIME                                    *
+024800*  ADDS THE ELAPSED TIME BETWEEN THE LAST SUCCESSFUL CONNECT   *
+024900*  AND THIS SUCCESSFUL DISCONNECT TO THE ENTRY'S RUNNING       *
+025000*  CONNECTED-TIME TOTAL.                                       *
+025100************************************************************
+025200 2200-ADD-CONNECTED-TIME.
+025300
+025400     MOVE RPT-LAST-CONNECT-TIME (RPT-IDX) TO WS-TIME-9.
+025500     COMPUTE WS-START-SECS =
+025600         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+025700
+025800     MOVE AUD-TIME TO WS-TIME-9.
+025900     COMPUTE WS-END-SECS =
+026000         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+026100
+026200     IF WS-END-SECS >= WS-START-SECS
+026300         COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+026400     ELSE
+026500         COMPUTE WS-ELAPSED-SECS =
+026600             (WS-END-SECS + 86400) - WS-START-SECS
+026700     END-IF.
+026800
+026900     ADD WS-ELAPSED-SECS TO RPT-CONNECTED-SECS (RPT-IDX).
+027000
+027100 2200-EXIT.
+027200     EXIT.
+027300*
+027400************************************************************
+027500*  3000-PRINT-REPORT                                          *
+027600*  PRINTS ONE DETAIL LINE PER ACCUMULATOR ENTRY.                *
+027700************************************************************
+027800 3000-PRINT-REPORT.
+027900
+028000     MOVE SPACES TO REPORT-LINE.
+028100     MOVE 'DATE       SUBSYS   ATTEMPTS    SUCCESS    FAILURE'
+028105         TO REPORT-LINE.
+028110     MOVE '   DISCFAIL' TO REPORT-LINE (52:11).
+028200     WRITE REPORT-LINE.
+028300
+028400     MOVE SPACES TO REPORT-LINE.
+028500     MOVE '    CONNECTED TIME (HH:MM:SS)' TO REPORT-LINE.
+028600     WRITE REPORT-LINE.
+028700
+028800     IF WS-ENTRY-COUNT > ZERO
+028900         PERFORM 3100-PRINT-DETAIL-LINE THRU 3100-EXIT
+029000             VARYING RPT-IDX FROM 1 BY 1
+029100             UNTIL RPT-IDX > WS-ENTRY-COUNT
+029200     END-IF.
+029300
+029400 3000-EXIT.
+029500     EXIT.
+029600*
+029700************************************************************
+029800*  3100-PRINT-DETAIL-LINE                                     *
+029900*  FORMATS AND PRINTS ONE SUBSYSTEM/DAY DETAIL LINE.           *
+030000************************************************************
+030100 3100-PRINT-DETAIL-LINE.
+030200
+030300     MOVE SPACES TO WS-DETAIL-LINE.
+030400     MOVE RPT-DATE (RPT-IDX)      TO WS-D-DATE.
+030500     MOVE RPT-DB-NAME (RPT-IDX)   TO WS-D-DB-NAME.
+030600     MOVE RPT-ATTEMPTS (RPT-IDX)  TO WS-D-ATTEMPTS.
+030700     MOVE RPT-SUCCESSES (RPT-IDX) TO WS-D-SUCCESSES.
+030800     MOVE RPT-FAILURES (RPT-IDX)  TO WS-D-FAILURES.
+030850     MOVE RPT-DISC-FAILURES (RPT-IDX) TO WS-D-DISC-FAILURES.
+030900
+031000     COMPUTE WS-EL-HH = RPT-CONNECTED-SECS (RPT-IDX) / 3600.
+031100     COMPUTE WS-EL-MM =
+031200         (RPT-CONNECTED-SECS (RPT-IDX) / 60) - (WS-EL-HH * 60).
+031300     COMPUTE WS-EL-SS =
+031400         RPT-CONNECTED-SECS (RPT-IDX)
+031500             - (WS-EL-HH * 3600) - (WS-EL-MM * 60).
+031600
+031700     STRING WS-EL-HH DELIMITED BY SIZE
+031800            ':'    DELIMITED BY SIZE
+031900            WS-EL-MM DELIMITED BY SIZE
+032000            ':'    DELIMITED BY SIZE
+032100            WS-EL-SS DELIMITED BY SIZE
+032200         INTO WS-D-CONN-TIME.
+032300
+032400     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+032500     WRITE REPORT-LINE.
+032600
+032700 3100-EXIT.
+032800     EXIT.
+032900*
+033000************************************************************
+033100*  9000-TERMINATE                                             *
+033200*  CLOSES ALL OPEN FILES BEFORE THE PROGRAM ENDS.              *
+033300************************************************************
+033400 9000-TERMINATE.
+033500
+033600     CLOSE AUDIT-FILE.
+033700     CLOSE REPORT-FILE.
+033800
+033900 9000-EXIT.
+034000     EXIT.
