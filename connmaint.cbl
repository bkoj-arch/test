@@ -0,0 +1,287 @@
+000100************************************************************
+000200*                                                              *
+000300*  CONNMAINT                                                   *
+000400*  OPERATOR MAINTENANCE TRANSACTION (TRANID CONM) FOR VIEWING  *
+000500*  CURRENT DB2 CONNECTION STATUS AND TRIGGERING AN AD HOC       *
+000600*  RECONNECT TEST MID-SHIFT, WITHOUT RESUBMITTING THE          *
+000700*  OVERNIGHT OUALIDPRECISION BATCH JOB.                        *
+000800*                                                              *
+000900*  PSEUDO-CONVERSATIONAL.  INITIAL ENTRY (EIBCALEN = 0) READS  *
+001000*  CONNSTAT AND PAINTS THE CURRENT STATUS OF EVERY SUBSYSTEM   *
+001100*  ON THE CONNMAP1 MAP.  THE OPERATOR MAY KEY A SUBSYSTEM NAME *
+001200*  INTO THE TEST FIELD AND PRESS PF5 TO RUN AN AD HOC RECONNECT*
+001300*  TEST AGAINST IT (VIA RECONTST) AND SEE THE REFRESHED STATUS.*
+001400*  PF3 OR CLEAR ENDS THE TRANSACTION.                          *
+001500*                                                              *
+001600************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.    ConnMaint.
+001900 AUTHOR.        R. KOWALCZYK.
+002000 INSTALLATION.  DATABASE SERVICES - BATCH SUPPORT.
+002100 DATE-WRITTEN.  2026-08-09.
+002200 DATE-COMPILED.
+002300*
+002400************************************************************
+002500*  MODIFICATION HISTORY.                                      *
+002600*      2026-08-09  RJK  ORIGINAL.                              *
+002620*      2026-08-09  RJK  ADDED RIDFLD TO THE CONNSTAT STARTBR/  *
+002630*                       READNEXT PAIR, AND RESP CHECKING ON    *
+002640*                       THE LINK TO RECONTST SO A MISSING OR   *
+002650*                       UNAUTHORIZED RECONTST IS REPORTED ON   *
+002660*                       THE MESSAGE LINE INSTEAD OF ABENDING   *
+002670*                       THE TRANSACTION.                       *
+002700************************************************************
+002800
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100*
+003200************************************************************
+003300*  MAP AND MAPSET NAMES                                        *
+003400************************************************************
+003500 77  WS-MAPSET                 PIC X(08)      VALUE 'CONNMAP'.
+003600 77  WS-MAP                    PIC X(08)      VALUE 'CONNMAP1'.
+003700 77  WS-TRANID                 PIC X(04)      VALUE 'CONM'.
+003800
+003900 COPY CONNMAP.
+004000
+004100************************************************************
+004200*  RESPONSE-CODE WORK AREA FOR CICS COMMAND RESPONSES            *
+004300************************************************************
+004400 77  WS-RESP                   PIC S9(08) COMP VALUE ZERO.
+004500
+004600************************************************************
+004700*  CONNSTAT BROWSE WORK AREAS                                  *
+004800************************************************************
+004850 01  WS-BROWSE-KEY                PIC X(08).
+004900 01  CS-RECORD.
+005000     COPY CHKPTREC
+005100         REPLACING CHK-DB-NAME BY CS-DB-NAME
+005200                   CHK-STATUS BY CS-STATUS
+005300                   CHK-TIMESTAMP BY CS-TIMESTAMP
+005400                   CHK-DATE BY CS-DATE
+005500                   CHK-TIME BY CS-TIME.
+005600
+005700 77  WS-ROW-COUNT              PIC 9(02) COMP VALUE ZERO.
+005800 01  WS-ROW-TEXT.
+005900     05  WS-ROW-DB-NAME        PIC X(08).
+006000     05  FILLER                PIC X(02) VALUE SPACES.
+006100     05  WS-ROW-STATUS         PIC X(12).
+006200     05  FILLER                PIC X(02) VALUE SPACES.
+006300     05  WS-ROW-TIMESTAMP      PIC X(16).
+006400
+006500************************************************************
+006600*  AD HOC RECONNECT-TEST WORK AREAS                            *
+006700************************************************************
+006800 01  RT-PARM.
+006900     05  RT-DB-NAME            PIC X(08).
+007000     05  RT-DB-USER            PIC X(08).
+007100     05  RT-RESULT-RC          PIC S9(04) COMP.
+007200
+007300************************************************************
+007400*  DATA PASSED FORWARD BETWEEN PSEUDO-CONVERSATIONAL TURNS      *
+007500************************************************************
+007600 01  WS-COMMAREA.
+007700     05  FILLER                PIC X(01).
+007800
+007900 LINKAGE SECTION.
+008000 01  DFHCOMMAREA               PIC X(01).
+008100
+008200 PROCEDURE DIVISION.
+008300*
+008400************************************************************
+008500*  0000-MAINLINE                                              *
+008600************************************************************
+008700 0000-MAINLINE.
+008800
+008900     IF EIBCALEN = ZERO
+009000         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+009100     ELSE
+009200         PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+009300     END-IF.
+009400
+009500     EXEC CICS RETURN
+009600         TRANSID(WS-TRANID)
+009700         COMMAREA(WS-COMMAREA)
+009800     END-EXEC.
+009900*
+010000************************************************************
+010100*  1000-INITIAL-ENTRY                                          *
+010200*  FIRST ENTRY TO THE TRANSACTION.  BUILDS AND SENDS THE        *
+010300*  STATUS MAP FROM CONNSTAT.                                    *
+010400************************************************************
+010500 1000-INITIAL-ENTRY.
+010600
+010700     MOVE LOW-VALUES TO CONNMAP1I.
+010800     MOVE SPACES     TO MSGI TESTSSI.
+010900     PERFORM 1100-LOAD-STATUS-ROWS THRU 1100-EXIT.
+011000     MOVE 'ENTER A SUBSYSTEM AND PRESS PF5 TO RECONNECT-TEST IT'
+011100         TO MSGI.
+011200
+011300     EXEC CICS SEND MAP(WS-MAP) MAPSET(WS-MAPSET)
+011400         FROM(CONNMAP1I) ERASE
+011500     END-EXEC.
+011600
+011700 1000-EXIT.
+011800     EXIT.
+011900*
+012000************************************************************
+012100*  1100-LOAD-STATUS-ROWS                                       *
+012200*  BROWSES CONNSTAT AND FORMATS ONE DISPLAY LINE PER SUBSYSTEM, *
+012300*  UP TO THE NUMBER OF ROWS THE MAP CAN SHOW.                   *
+012400************************************************************
+012500 1100-LOAD-STATUS-ROWS.
+012600
+012700     MOVE ZERO TO WS-ROW-COUNT.
+012750     MOVE LOW-VALUES TO WS-BROWSE-KEY.
+012800
+012900     EXEC CICS STARTBR FILE('CONNSTAT')
+012950         RIDFLD(WS-BROWSE-KEY) GTEQ
+013000         RESP(WS-RESP)
+013100     END-EXEC.
+013200
+013300     IF WS-RESP = DFHRESP(NORMAL)
+013400         PERFORM 1150-READ-STATUS-ROW THRU 1150-EXIT
+013500             UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+013600                OR WS-ROW-COUNT = 8
+013700         EXEC CICS ENDBR FILE('CONNSTAT') END-EXEC
+013800     END-IF.
+013900
+014000 1100-EXIT.
+014100     EXIT.
+014200*
+014300************************************************************
+014400*  1150-READ-STATUS-ROW                                        *
+014500*  READS ONE CONNSTAT ROW AND MOVES IT INTO THE NEXT MAP LINE.  *
+014600************************************************************
+014700 1150-READ-STATUS-ROW.
+014800
+014900     EXEC CICS READNEXT FILE('CONNSTAT')
+014950         INTO(CS-RECORD)
+014960         RIDFLD(WS-BROWSE-KEY)
+015000         RESP(WS-RESP)
+015200     END-EXEC.
+015300
+015400     IF WS-RESP = DFHRESP(NORMAL)
+015500         ADD 1 TO WS-ROW-COUNT
+015600         MOVE SPACES TO WS-ROW-TEXT
+015700         MOVE CS-DB-NAME TO WS-ROW-DB-NAME
+015800         IF CHK-CONNECTED
+015900             MOVE 'CONNECTED'    TO WS-ROW-STATUS
+016000         ELSE
+016100             MOVE 'DISCONNECTED' TO WS-ROW-STATUS
+016200         END-IF
+016300         STRING CS-DATE DELIMITED BY SIZE
+016400                ' '     DELIMITED BY SIZE
+016500                CS-TIME DELIMITED BY SIZE
+016600             INTO WS-ROW-TIMESTAMP
+016700         MOVE WS-ROW-TEXT TO ROWI (WS-ROW-COUNT)
+016800     END-IF.
+016900
+017000 1150-EXIT.
+017100     EXIT.
+017200*
+017300************************************************************
+017400*  2000-PROCESS-INPUT                                          *
+017500*  HANDLES THE OPERATOR'S RESPONSE ON A SUBSEQUENT TURN.        *
+017600************************************************************
+017700 2000-PROCESS-INPUT.
+017800
+017900     EXEC CICS HANDLE AID
+018000         CLEAR(2900-END-SESSION)
+018100         PF3(2900-END-SESSION)
+018200     END-EXEC.
+018300
+018400     EXEC CICS RECEIVE MAP(WS-MAP) MAPSET(WS-MAPSET)
+018500         INTO(CONNMAP1I)
+018600         RESP(WS-RESP)
+018700     END-EXEC.
+018800
+018900     IF EIBAID = DFHPF5
+019000         PERFORM 2100-RUN-RECONNECT-TEST THRU 2100-EXIT
+019100     ELSE
+019200         MOVE 'PRESS PF5 TO RECONNECT-TEST, PF3 TO END' TO MSGI
+019300     END-IF.
+019400
+019500     PERFORM 1100-LOAD-STATUS-ROWS THRU 1100-EXIT.
+019600
+019700     EXEC CICS SEND MAP(WS-MAP) MAPSET(WS-MAPSET)
+019800         FROM(CONNMAP1I) ERASE
+019900     END-EXEC.
+020000
+020100 2000-EXIT.
+020200     EXIT.
+020300*
+020400************************************************************
+020500*  2100-RUN-RECONNECT-TEST                                     *
+020600*  LINKS TO RECONTST FOR THE SUBSYSTEM THE OPERATOR KEYED IN,   *
+020700*  AND REPORTS THE OUTCOME ON THE MESSAGE LINE.                 *
+020800************************************************************
+020900 2100-RUN-RECONNECT-TEST.
+021000
+021100     IF TESTSSI = SPACES
+021200         MOVE 'ENTER A SUBSYSTEM NAME BEFORE PRESSING PF5'
+021300             TO MSGI
+021400         GO TO 2100-EXIT
+021500     END-IF.
+021600
+021700     MOVE TESTSSI     TO RT-DB-NAME.
+021800     MOVE 'OPERATOR'  TO RT-DB-USER.
+021900     EXEC CICS LINK PROGRAM('RECONTST')
+022000         COMMAREA(RT-PARM)
+022050         RESP(WS-RESP)
+022100     END-EXEC.
+022150
+022160     IF WS-RESP NOT = DFHRESP(NORMAL)
+022170         STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+022180                TESTSSI            DELIMITED BY SIZE
+022190                ' COULD NOT RUN - RECONTST UNAVAILABLE'
+022195                    DELIMITED BY SIZE
+022196             INTO MSGI
+022197         GO TO 2100-EXIT
+022198     END-IF.
+022200
+022300     EVALUATE RT-RESULT-RC
+022400         WHEN ZERO
+022500             STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+022600                    TESTSSI            DELIMITED BY SIZE
+022700                    ' SUCCEEDED'       DELIMITED BY SIZE
+022800                 INTO MSGI
+022900         WHEN 800
+023000             STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+023100                    TESTSSI            DELIMITED BY SIZE
+023200                    ' FAILED - VAULT ERROR' DELIMITED BY SIZE
+023300                 INTO MSGI
+023400         WHEN 900
+023500             STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+023600                    TESTSSI            DELIMITED BY SIZE
+023700                    ' FAILED - CONNECT ERROR' DELIMITED BY SIZE
+023800                 INTO MSGI
+023850         WHEN 950
+023860             STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+023870                    TESTSSI            DELIMITED BY SIZE
+023880                    ' REJECTED - NOT AN APPROVED SUBSYSTEM'
+023890                        DELIMITED BY SIZE
+023895                 INTO MSGI
+023900         WHEN OTHER
+024000             STRING 'RECONNECT TEST FOR ' DELIMITED BY SIZE
+024100                    TESTSSI            DELIMITED BY SIZE
+024200                    ' CONNECTED BUT DISCONNECT FAILED'
+024300                        DELIMITED BY SIZE
+024400                 INTO MSGI
+024500     END-EVALUATE.
+024600
+024700 2100-EXIT.
+024800     EXIT.
+024900*
+025000************************************************************
+025100*  2900-END-SESSION                                            *
+025200*  ENDS THE TRANSACTION WHEN THE OPERATOR PRESSES PF3 OR CLEAR. *
+025300************************************************************
+025400 2900-END-SESSION.
+025500
+025600     EXEC CICS SEND TEXT
+025700         FROM('CONNMAINT - SESSION ENDED')
+025800         ERASE FREEKB
+025900     END-EXEC.
+026000
+026100     EXEC CICS RETURN END-EXEC.
