@@ -0,0 +1,127 @@
+000100************************************************************
+000200*                                                              *
+000300*  RECONTST                                                    *
+000400*  ONE-SHOT DB2 RECONNECT TEST.  FETCHES THE CURRENT PASSWORD  *
+000500*  FROM THE CREDENTIAL VAULT AND ATTEMPTS A SINGLE CONNECT      *
+000600*  FOLLOWED IMMEDIATELY BY A DISCONNECT AGAINST THE SUBSYSTEM   *
+000700*  NAMED ON THE PARAMETER LIST, SO CALLERS CAN VERIFY DB2       *
+000800*  AVAILABILITY WITHOUT DISTURBING OUALIDPRECISION'S OWN        *
+000900*  CHECKPOINT STATE.  CALLED BY CONNMAINT ON BEHALF OF AN       *
+001000*  OPERATOR-REQUESTED AD HOC RECONNECT TEST.                    *
+001100*                                                              *
+001200************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.    ReconTest.
+001500 AUTHOR.        R. KOWALCZYK.
+001600 INSTALLATION.  DATABASE SERVICES - BATCH SUPPORT.
+001700 DATE-WRITTEN.  2026-08-09.
+001800 DATE-COMPILED.
+001900*
+002000************************************************************
+002100*  MODIFICATION HISTORY.                                      *
+002200*      2026-08-09  RJK  ORIGINAL.                              *
+002210*      2026-08-09  RJK  RT-DB-NAME IS NOW VALIDATED AGAINST    *
+002220*                       THE APPROVED-SUBSYSTEMS LIST BEFORE    *
+002230*                       THE VAULT FETCH, THE SAME AS EVERY     *
+002240*                       CONNECT OUALIDPRECISION ISSUES, SO AN  *
+002250*                       AD HOC TEST CANNOT REACH A SUBSYSTEM   *
+002260*                       THE OVERNIGHT JOB ITSELF COULD NOT.    *
+002300************************************************************
+002400
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700*
+002800************************************************************
+002900*  RETURN-CODE VALUES USED IN RT-RESULT-RC                    *
+003000*      0   =  CONNECT AND DISCONNECT BOTH SUCCEEDED            *
+003100*      4   =  CONNECT SUCCEEDED BUT DISCONNECT FAILED          *
+003200*      800 =  CREDENTIAL VAULT FETCH FAILED                    *
+003300*      900 =  CONNECT FAILED                                   *
+003350*      950 =  RT-DB-NAME IS NOT ON THE APPROVED-SUBSYSTEMS LIST*
+003400************************************************************
+003500 77  WS-DB-PASSWORD            PIC X(08)      VALUE SPACES.
+003600
+003700 77  WS-VAULT-RC               PIC S9(04) COMP VALUE ZERO.
+003800     88  VAULT-FETCH-SUCCESSFUL               VALUE ZERO.
+003900 77  WS-CONNECT-RC             PIC S9(04) COMP VALUE ZERO.
+004000     88  CONNECT-SUCCESSFUL                   VALUE ZERO.
+004100 77  WS-DISCONNECT-RC          PIC S9(04) COMP VALUE ZERO.
+004200     88  DISCONNECT-SUCCESSFUL                VALUE ZERO.
+004250
+004260************************************************************
+004270*  DB2 SUBSYSTEMS APPROVED FOR CONNECT - SHARED WITH           *
+004280*  OUALIDPRECISION SO AN AD HOC TEST IS HELD TO THE SAME LIST. *
+004290************************************************************
+004295 COPY APRSUBSY.
+004300
+004400 LINKAGE SECTION.
+004500 01  RT-PARM.
+004600     05  RT-DB-NAME            PIC X(08).
+004700     05  RT-DB-USER            PIC X(08).
+004800     05  RT-RESULT-RC          PIC S9(04) COMP.
+004900
+005000 PROCEDURE DIVISION USING RT-PARM.
+005100*
+005200************************************************************
+005300*  0000-MAINLINE                                              *
+005400************************************************************
+005500 0000-MAINLINE.
+005600
+005700     PERFORM 1000-RUN-TEST THRU 1000-EXIT.
+005800     GOBACK.
+005900*
+006000************************************************************
+006100*  1000-RUN-TEST                                              *
+006200*  VALIDATES RT-DB-NAME, THEN FETCHES THE PASSWORD AND         *
+006300*  ATTEMPTS ONE CONNECT/DISCONNECT CYCLE, LEAVING THE OUTCOME  *
+006400*  IN RT-RESULT-RC.                                            *
+006500************************************************************
+006550 1000-RUN-TEST.
+006600
+006700     MOVE ZERO TO RT-RESULT-RC.
+006750
+006760     PERFORM 1050-VALIDATE-SUBSYSTEM THRU 1050-EXIT.
+006770     IF RT-RESULT-RC NOT = ZERO
+006780         GO TO 1000-EXIT
+006790     END-IF.
+006800
+006900     CALL 'CREDVLT1' USING RT-DB-NAME, RT-DB-USER, WS-DB-PASSWORD,
+007000                           WS-VAULT-RC.
+007100     IF NOT VAULT-FETCH-SUCCESSFUL
+007200         MOVE 800 TO RT-RESULT-RC
+007300         GO TO 1000-EXIT
+007400     END-IF.
+007500
+007600     CALL 'CONNECT' USING RT-DB-NAME, RT-DB-USER, WS-DB-PASSWORD,
+007700                          WS-CONNECT-RC.
+007800     IF NOT CONNECT-SUCCESSFUL
+007900         MOVE 900 TO RT-RESULT-RC
+008000         GO TO 1000-EXIT
+008100     END-IF.
+008200
+008300     CALL 'DISCONNECT' USING RT-DB-NAME, WS-DISCONNECT-RC.
+008400     IF NOT DISCONNECT-SUCCESSFUL
+008500         MOVE 4 TO RT-RESULT-RC
+008600     END-IF.
+008700
+008800 1000-EXIT.
+008900     EXIT.
+008910*
+008920************************************************************
+008930*  1050-VALIDATE-SUBSYSTEM                                     *
+008940*  REJECTS THE TEST IF RT-DB-NAME IS NOT ON THE APPROVED-      *
+008950*  SUBSYSTEMS LIST, THE SAME LIST OUALIDPRECISION CHECKS       *
+008960*  BEFORE EVERY CONNECT.                                       *
+008970************************************************************
+008980 1050-VALIDATE-SUBSYSTEM.
+008990
+009000     SET WS-APPR-IDX TO 1.
+009010     SEARCH WS-APPROVED-SUBSYSTEM
+009020         AT END
+009030             MOVE 950 TO RT-RESULT-RC
+009040         WHEN WS-APPROVED-SUBSYSTEM (WS-APPR-IDX) = RT-DB-NAME
+009050             CONTINUE
+009060     END-SEARCH.
+009070
+009080 1050-EXIT.
+009090     EXIT.
