@@ -0,0 +1,29 @@
+000100************************************************************
+000200*                                                              *
+000300*  DB2PARM.CPY                                                 *
+000400*                                                               *
+000500*  DB2 CONNECTION-PARAMETER RECORD - ONE DB2 SUBSYSTEM ENTRY.  *
+000600*  SHARED BY OUALIDPRECISION AND THE CONNPARM PARAMETER FILE   *
+000700*  SO THE SAME LAYOUT IS USED WHEN READING THE FILE INTO A     *
+000800*  WORKING-STORAGE TABLE ENTRY.                                *
+000900*                                                              *
+001000*  MODIFICATION HISTORY.                                       *
+001100*      2026-08-09  RJK  ORIGINAL - CARVED OUT OF OUALIDPRECISION*
+001200*                       TO EXTERNALIZE CONNECTION PARAMETERS.  *
+001250*      2026-08-09  RJK  ADDED PER-SUBSYSTEM RETRY COUNT AND    *
+001260*                       RETRY DELAY SO CONNECT RETRY/BACKOFF   *
+001270*                       IS CONFIGURABLE FROM THE CONNPARM FILE.*
+001280*      2026-08-09  RJK  DB-PASSWORD IS NO LONGER READ FROM     *
+001285*                       THIS FILE - SEE DB-PASSWORD BELOW.     *
+001300*                                                              *
+001400************************************************************
+001500    05  DB-NAME                       PIC X(08).
+001600    05  DB-USER                       PIC X(08).
+001650*    RESERVED - NOT POPULATED FROM CONNPARM.  OUALIDPRECISION
+001655*    OVERLAYS THIS FIELD AT RUN TIME WITH THE VALUE RETURNED BY
+001660*    THE CREDVLT1 CREDENTIAL-VAULT SERVICE, KEYED ON DB-NAME
+001665*    AND DB-USER, SO PASSWORD ROTATION NO LONGER REQUIRES A
+001670*    SOURCE CHANGE HERE.
+001700    05  DB-PASSWORD                   PIC X(08).
+001710    05  DB-MAX-RETRIES                PIC 9(02).
+001720    05  DB-RETRY-DELAY-SECS           PIC 9(02).
