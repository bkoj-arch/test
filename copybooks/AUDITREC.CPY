@@ -0,0 +1,25 @@
+000100************************************************************
+000200*                                                              *
+000300*  AUDITREC.CPY                                                *
+000400*                                                              *
+000500*  AUDIT-TRAIL RECORD WRITTEN BY OUALIDPRECISION EVERY TIME IT *
+000600*  ISSUES A CONNECT OR DISCONNECT, SO OPERATIONS CAN RECONCILE *
+000700*  DB2 AVAILABILITY AGAINST THE OVERNIGHT BATCH WINDOW AFTER   *
+000800*  THE FACT.                                                   *
+000900*                                                              *
+001000*  MODIFICATION HISTORY.                                       *
+001100*      2026-08-09  RJK  ORIGINAL.                              *
+001200*                                                              *
+001300************************************************************
+001400    05  AUD-TIMESTAMP.
+001500        10  AUD-DATE                  PIC X(08).
+001600        10  AUD-TIME                  PIC X(08).
+001700    05  AUD-DB-NAME                   PIC X(08).
+001800    05  AUD-DB-USER                   PIC X(08).
+001900    05  AUD-JOB-NAME                  PIC X(08).
+002000    05  AUD-EVENT                     PIC X(10).
+002100        88  AUD-EVENT-CONNECT               VALUE 'CONNECT'.
+002200        88  AUD-EVENT-DISCONNECT            VALUE 'DISCONNECT'.
+002300    05  AUD-OUTCOME                   PIC X(07).
+002400        88  AUD-OUTCOME-SUCCESS             VALUE 'SUCCESS'.
+002500        88  AUD-OUTCOME-FAILURE             VALUE 'FAILURE'.
