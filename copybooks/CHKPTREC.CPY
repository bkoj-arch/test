@@ -0,0 +1,20 @@
+000100************************************************************
+000200*                                                              *
+000300*  CHKPTREC.CPY                                                *
+000400*                                                               *
+000500*  CONNECTION CHECKPOINT RECORD - ONE ENTRY PER DB2 SUBSYSTEM. *
+000600*  RECORDS WHETHER OUALIDPRECISION HAD ALREADY CONNECTED TO A  *
+000700*  SUBSYSTEM AS OF THE LAST CHECKPOINT WRITE, SO A STEP        *
+000800*  RESTART DOES NOT REISSUE A CONNECT THAT ALREADY SUCCEEDED.  *
+000900*                                                              *
+001000*  MODIFICATION HISTORY.                                       *
+001100*      2026-08-09  RJK  ORIGINAL.                              *
+001200*                                                              *
+001300************************************************************
+001400    05  CHK-DB-NAME                   PIC X(08).
+001500    05  CHK-STATUS                    PIC X(01).
+001600        88  CHK-CONNECTED                  VALUE 'C'.
+001700        88  CHK-DISCONNECTED               VALUE 'D'.
+001800    05  CHK-TIMESTAMP.
+001900        10  CHK-DATE                  PIC X(08).
+002000        10  CHK-TIME                  PIC X(08).
