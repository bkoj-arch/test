@@ -0,0 +1,50 @@
+000100************************************************************
+000200*                                                              *
+000300*  CONNMAP.CPY                                                 *
+000400*                                                               *
+000500*  SYMBOLIC MAP FOR MAPSET CONNMAP, MAP CONNMAP1, DEFINED IN    *
+000600*  BMS/CONNMAP.BMS.  THE ROW1-ROW8 FIELDS THE TRANSLATOR        *
+000610*  GENERATES FROM THAT SOURCE (ROW1I/ROW1L/ROW1F...ROW8I/ROW8L/ *
+000620*  ROW8F) HAVE BEEN HAND-FOLDED HERE INTO THE ROWI/ROWL/ROWF    *
+000630*  OCCURS 8 TABLES BELOW, SINCE CONNMAINT WALKS THEM BY         *
+000640*  SUBSCRIPT RATHER THAN REFERRING TO EACH ROW BY NAME.         *
+000700*  USED BY CONNMAINT TO DISPLAY CURRENT DB2 CONNECTION STATUS   *
+000800*  AND ACCEPT AN AD HOC RECONNECT-TEST REQUEST.                 *
+000900*                                                              *
+001000*  MODIFICATION HISTORY.                                       *
+001100*      2026-08-09  RJK  ORIGINAL.                              *
+001150*      2026-08-09  RJK  ADDED THE BMS/CONNMAP.BMS SOURCE THIS   *
+001160*                       MAP IS BASED ON, AND NOTED THE ROW1-    *
+001170*                       ROW8 TO OCCURS-TABLE FOLDING ABOVE.     *
+001200*                                                              *
+001300************************************************************
+001400 01  CONNMAP1I.
+001500     02  FILLER                    PIC X(12).
+001600     02  MSGL                      COMP PIC S9(4).
+001700     02  MSGF                      PICTURE X.
+001800     02  FILLER REDEFINES MSGF.
+001900         03  MSGA                  PICTURE X.
+002000     02  MSGI                      PIC X(60).
+002100     02  TESTSSL                   COMP PIC S9(4).
+002200     02  TESTSSF                   PICTURE X.
+002300     02  FILLER REDEFINES TESTSSF.
+002400         03  TESTSSA               PICTURE X.
+002500     02  TESTSSI                   PIC X(08).
+002600     02  ROWL OCCURS 8 TIMES       COMP PIC S9(4).
+002700     02  ROWF OCCURS 8 TIMES       PICTURE X.
+002800     02  FILLER OCCURS 8 TIMES REDEFINES ROWF.
+002900         03  ROWA                  PICTURE X.
+003000     02  ROWI  OCCURS 8 TIMES      PIC X(40).
+003100*
+003200************************************************************
+003300*  ROWI LAYS OUT ONE DISPLAY LINE PER SUBSYSTEM AS:            *
+003400*      SUBSYSTEM NAME (08)  STATUS (01)  LAST TIMESTAMP (16)   *
+003500************************************************************
+003600 01  CONNMAP1O REDEFINES CONNMAP1I.
+003700     02  FILLER                    PIC X(12).
+003800     02  FILLER                    PIC X(03).
+003900     02  MSGO                      PIC X(60).
+004000     02  FILLER                    PIC X(03).
+004100     02  TESTSSO                   PIC X(08).
+004200     02  FILLER OCCURS 8 TIMES     PIC X(03).
+004300     02  ROWO  OCCURS 8 TIMES      PIC X(40).
