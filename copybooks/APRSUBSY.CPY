@@ -0,0 +1,25 @@
+000100************************************************************
+000200*                                                              *
+000300*  APRSUBSY.CPY                                                *
+000400*                                                               *
+000500*  DB2 SUBSYSTEMS THIS SHOP IS APPROVED TO CONNECT TO.  ANY     *
+000600*  PROGRAM THAT ISSUES A CONNECT - BATCH OR ONLINE - CHECKS THE *
+000700*  SUBSYSTEM NAME AGAINST THIS LIST FIRST, SO A BAD CONNPARM    *
+000800*  ENTRY OR AN OPERATOR TYPO CAN NEVER POINT PROCESSING AT A    *
+000900*  SUBSYSTEM THAT DOES NOT EXIST OR BELONGS TO THE WRONG        *
+001000*  ENVIRONMENT.  ADD NEW SUBSYSTEMS HERE AS THEY ARE APPROVED.  *
+001100*                                                              *
+001200*  MODIFICATION HISTORY.                                       *
+001300*      2026-08-09  RJK  ORIGINAL - CARVED OUT OF OUALIDPRECISION*
+001400*                       SO RECONTST COULD SHARE THE SAME LIST.  *
+001500*                                                              *
+001600************************************************************
+001700 01  WS-APPROVED-SUBSYSTEM-LIST.
+001800     05  FILLER                PIC X(08)      VALUE 'DB2P'.
+001900     05  FILLER                PIC X(08)      VALUE 'DB2T'.
+002000     05  FILLER                PIC X(08)      VALUE 'DB2D'.
+002100
+002200 01  WS-APPROVED-SUBSYSTEM-TABLE REDEFINES
+002300         WS-APPROVED-SUBSYSTEM-LIST.
+002400     05  WS-APPROVED-SUBSYSTEM PIC X(08) OCCURS 3 TIMES
+002500                                          INDEXED BY WS-APPR-IDX.
