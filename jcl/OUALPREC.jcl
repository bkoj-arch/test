@@ -0,0 +1,74 @@
+//OUALPREC JOB (ACCTNO),'DB2 CONNECT JOB',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//*************************************************************
+//*                                                             *
+//* OUALPREC - NIGHTLY DB2 BATCH WINDOW.                        *
+//*                                                             *
+//* SEQUENCES THE DB2 CONNECT/DISCONNECT DONE BY OUALIDPRECISION*
+//* AROUND THE STEPS THAT DO THE ACTUAL DB2 READ/WRITE          *
+//* PROCESSING, SO THE JOB NO LONGER HAS TO BE HAND-SEQUENCED   *
+//* EVERY MORNING.                                              *
+//*                                                             *
+//* - CONNECT RUNS FIRST AS A PRECONDITION STEP.                *
+//* - READDATA AND WRITDATA (THE ACTUAL DB2 WORK) ARE BYPASSED  *
+//*   IF CONNECT DID NOT COME BACK WITH RETURN CODE 0.          *
+//* - DISCONN RUNS EXACTLY ONCE, AFTER THE DOWNSTREAM STEPS,    *
+//*   AS LONG AS CONNECT SUCCEEDED - REGARDLESS OF WHETHER      *
+//*   READDATA OR WRITDATA THEMSELVES SUCCEEDED.                *
+//*                                                             *
+//* MODIFICATION HISTORY.                                       *
+//*     2026-08-09  RJK  ORIGINAL.                              *
+//*     2026-08-09  RJK  DISCONN'S COND NOW CARRIES EVEN SO IT  *
+//*                      STILL RUNS AFTER AN ABEND IN READDATA  *
+//*                      OR WRITDATA, NOT JUST A BAD RETURN     *
+//*                      CODE.                                  *
+//*     2026-08-09  RJK  JOB NAME IN THE PARM IS NOW THE        *
+//*                      LITERAL OUALPREC INSTEAD OF &JOBNAME - *
+//*                      THAT SYMBOL IS NOT ONE OF THIS         *
+//*                      INSTALLATION'S DEFINED SYSTEM SYMBOLS  *
+//*                      AND WAS PASSING THROUGH UNRESOLVED.    *
+//*                                                             *
+//*************************************************************
+//*
+//CONNECT  EXEC PGM=OUALPREC,PARM='CONNECT   OUALPREC'
+//STEPLIB  DD DSN=PROD.DB2SVCS.LOADLIB,DISP=SHR
+//CONNPARM DD DSN=PROD.DB2SVCS.CONNPARM,DISP=SHR
+//AUDITLOG DD DSN=PROD.DB2SVCS.AUDITLOG,DISP=MOD
+//CHKPTIN  DD DSN=PROD.DB2SVCS.CHKPT(0),DISP=SHR
+//CHKPTOUT DD DSN=PROD.DB2SVCS.CHKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=25)
+//CONNSTAT DD DSN=PROD.DB2SVCS.CONNSTAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  READDATA AND WRITDATA ARE BYPASSED WHEN CONNECT FAILED -
+//*  I.E. WHEN CONNECT'S RETURN CODE IS NOT ZERO.
+//*
+//READDATA EXEC PGM=DBREADER,COND=(0,NE,CONNECT)
+//STEPLIB  DD DSN=PROD.DB2SVCS.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//WRITDATA EXEC PGM=DBWRITER,COND=(0,NE,CONNECT)
+//STEPLIB  DD DSN=PROD.DB2SVCS.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  DISCONN RUNS EXACTLY ONCE, AS LONG AS CONNECT SUCCEEDED,
+//*  REGARDLESS OF THE OUTCOME OF READDATA OR WRITDATA - INCLUDING
+//*  AN ABEND IN EITHER OF THEM, WHICH IS WHY EVEN IS CODED BELOW.
+//*  WITHOUT EVEN, JES FLUSHES THIS STEP ON AN UPSTREAM ABEND EVEN
+//*  THOUGH CONNECT ITSELF CAME BACK CLEAN, LEAVING DB2 CONNECTED.
+//*
+//DISCONN  EXEC PGM=OUALPREC,PARM='DISCONNECTOUALPREC',
+//         COND=((0,NE,CONNECT),EVEN)
+//STEPLIB  DD DSN=PROD.DB2SVCS.LOADLIB,DISP=SHR
+//CONNPARM DD DSN=PROD.DB2SVCS.CONNPARM,DISP=SHR
+//AUDITLOG DD DSN=PROD.DB2SVCS.AUDITLOG,DISP=MOD
+//CHKPTIN  DD DSN=PROD.DB2SVCS.CHKPT(0),DISP=SHR
+//CHKPTOUT DD DSN=PROD.DB2SVCS.CHKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=25)
+//CONNSTAT DD DSN=PROD.DB2SVCS.CONNSTAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
