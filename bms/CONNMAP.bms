@@ -0,0 +1,48 @@
+*************************************************************
+*                                                             *
+* CONNMAP  - BMS MAPSET FOR THE CONNMAINT MAINTENANCE        *
+*            TRANSACTION (TRANID CONM).                      *
+*                                                             *
+*            DISPLAYS THE LAST KNOWN CONNECTION STATUS FOR    *
+*            EACH APPROVED DB2 SUBSYSTEM AND ACCEPTS AN OPERA-*
+*            TOR-ENTERED SUBSYSTEM NAME FOR AN AD HOC RECON-  *
+*            NECT TEST (PF5).                                 *
+*                                                             *
+* MODIFICATION HISTORY.                                       *
+*     2026-08-09  RJK  ORIGINAL.                              *
+*                                                             *
+*************************************************************
+CONNMAP  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                          X
+               LANG=COBOL,                                          X
+               STORAGE=AUTO,                                        X
+               TIOAPFX=YES,                                         X
+               CTRL=(FREEKB,FRSET)
+*
+CONNMAP1 DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=60,ATTRB=(BRT,PROT),                X
+               INITIAL='OUALPREC DB2 CONNECTION STATUS'
+*
+MSG      DFHMDF POS=(2,1),LENGTH=60,ATTRB=(NORM,PROT)
+*
+         DFHMDF POS=(4,1),LENGTH=20,ATTRB=(NORM,PROT),               X
+               INITIAL='RECONNECT TEST SSID:'
+TESTSS   DFHMDF POS=(4,22),LENGTH=8,ATTRB=(UNPROT,IC)
+*
+ROW1     DFHMDF POS=(6,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW2     DFHMDF POS=(7,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW3     DFHMDF POS=(8,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW4     DFHMDF POS=(9,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW5     DFHMDF POS=(10,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW6     DFHMDF POS=(11,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW7     DFHMDF POS=(12,1),LENGTH=40,ATTRB=(NORM,PROT)
+ROW8     DFHMDF POS=(13,1),LENGTH=40,ATTRB=(NORM,PROT)
+*
+         DFHMDF POS=(24,1),LENGTH=40,ATTRB=(NORM,PROT),              X
+               INITIAL='PF5=RECONNECT TEST  PF3=END'
+*
+         DFHMSD TYPE=FINAL
+         END
