@@ -1,25 +1,739 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OualidPrecision.
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  DB2-CONNECTION-PARAM.
-           05  DB-NAME              PIC X(8).
-           05  DB-USER              PIC X(8).
-           05  DB-PASSWORD          PIC X(8).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-
-       MOVE 'DB2'             TO DB-NAME
-       MOVE 'Oualid'           TO DB-USER
-       MOVE 'Precision'        TO DB-PASSWORD
-
-       CALL "CONNECT" USING DB-NAME, DB-USER, DB-PASSWORD
-       .
-       .
-       .
-       CALL "DISCONNECT" USING DB-NAME
-
+000100************************************************************
+000200*                                                              *
+000300*  OUALIDPRECISION                                             *
+000400*  ESTABLISHES AND DROPS THE DB2 CONNECTION USED BY THE        *
+000500*  NIGHTLY DATABASE-SERVICES BATCH WINDOW.                     *
+000600*                                                              *
+000700************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID.    OualidPrecision.
+001000 AUTHOR.        R. KOWALCZYK.
+001100 INSTALLATION.  DATABASE SERVICES - BATCH SUPPORT.
+001200 DATE-WRITTEN.  2024-02-11.
+001300 DATE-COMPILED.
+001400*
+001500************************************************************
+001600*  MODIFICATION HISTORY.                                      *
+001700*      2024-02-11  RJK  ORIGINAL.                              *
+001800*      2026-08-09  RJK  CONNECTION PARAMETERS EXTERNALIZED TO  *
+001900*                       THE CONNPARM FILE / DB2PARM COPYBOOK   *
+002000*                       INSTEAD OF BEING HARDCODED HERE.       *
+002050*      2026-08-09  RJK  CHECK THE RETURN CODE FROM CONNECT AND *
+002060*                       DISCONNECT; ABEND WITH A DISTINCT      *
+002070*                       RETURN CODE WHEN CONNECT FAILS.        *
+002080*      2026-08-09  RJK  WRITE A CONNECT/DISCONNECT AUDIT-TRAIL *
+002090*                       RECORD TO AUDITLOG.  RUN-MODE AND JOB  *
+002095*                       NAME ARE NOW ACCEPTED VIA THE EXECUTE  *
+002096*                       PARM SO THE JOB NAME CAN BE STAMPED ON *
+002097*                       EACH AUDIT RECORD.                     *
+002098*      2026-08-09  RJK  CONNPARM MAY NOW CARRY MORE THAN ONE   *
+002099*                       DB2 SUBSYSTEM ENTRY; THE PROGRAM LOOPS *
+002100*                       CONNECT/DISCONNECT OVER EVERY ENTRY IN *
+002101*                       THE FILE INSTEAD OF JUST THE FIRST.    *
+002102*      2026-08-09  RJK  CONNECT NOW RETRIES WITH A BACKOFF     *
+002103*                       DELAY (COUNT/DELAY COME FROM CONNPARM) *
+002104*                       AND CONNECTED SUBSYSTEMS ARE CHECKPOINT*
+002105*                       -ED TO CHKPTOUT SO A STEP RESTART DOES *
+002106*                       NOT REISSUE A CONNECT THAT ALREADY     *
+002107*                       SUCCEEDED.                             *
+002108*      2026-08-09  RJK  DB-PASSWORD IS NOW FETCHED AT RUN TIME *
+002109*                       FROM THE CREDVLT1 CREDENTIAL VAULT,    *
+002110*                       KEYED ON DB-NAME/DB-USER, INSTEAD OF   *
+002111*                       BEING CARRIED IN THE CONNPARM FILE.    *
+002112*      2026-08-09  RJK  EACH CONNECT/DISCONNECT NOW ALSO       *
+002113*                       UPDATES CONNSTAT, A KEYED CURRENT-     *
+002114*                       STATUS FILE, SO THE CONNMAINT           *
+002115*                       MAINTENANCE TRANSACTION CAN SHOW        *
+002116*                       CONNECTION STATE WITHOUT WAITING FOR    *
+002117*                       THE NEXT CHKPTOUT GENERATION.           *
+002118*      2026-08-09  RJK  DB-NAME IS NOW VALIDATED AGAINST THE    *
+002119*                       APPROVED-SUBSYSTEMS LIST BEFORE EVERY   *
+002120*                       CONNECT; THE RUN IS REJECTED IF IT IS   *
+002121*                       NOT ON THE LIST.  THE LIST ITSELF MOVED *
+002122*                       TO THE APRSUBSY COPYBOOK SO RECONTST    *
+002123*                       CAN SHARE IT.                           *
+002124*      2026-08-09  RJK  EVERY ABEND PATH NOW PERFORMS 9000-     *
+002125*                       TERMINATE BEFORE STOP RUN SO THE CHECK- *
+002126*                       POINT TABLE IS ALWAYS SAVED TO CHKPTOUT,*
+002127*                       EVEN WHEN A LATER SUBSYSTEM IN THE SAME *
+002128*                       RUN FAILS VALIDATION, THE VAULT FETCH,  *
+002129*                       OR CONNECT.  THE CHECKPOINT AND REPORT  *
+002130*                       TABLES ALSO NOW REJECT THE RUN CLEANLY  *
+002131*                       INSTEAD OF OVERFLOWING IF THEY EVER     *
+002132*                       FILL UP.                                *
+002133*      2026-08-09  RJK  2200-CONNECT-DB2 NOW RESETS WS-CONNECT- *
+002134*                       RC TO A FAILURE VALUE BEFORE THE RETRY  *
+002135*                       PERFORM - ITS VALUE-ZERO INITIAL STATE  *
+002136*                       WAS SATISFYING CONNECT-SUCCESSFUL BEFORE*
+002137*                       CONNECT WAS EVER CALLED.                *
+002138************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CONNPARM-FILE ASSIGN TO CONNPARM
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-CONNPARM-STATUS.
+002810
+002820     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002830         ORGANIZATION IS SEQUENTIAL
+002840         FILE STATUS IS WS-AUDIT-STATUS.
+002850
+002860     SELECT CHKPT-IN-FILE ASSIGN TO CHKPTIN
+002870         ORGANIZATION IS SEQUENTIAL
+002880         FILE STATUS IS WS-CHKPT-IN-STATUS.
+002890
+002891     SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+002892         ORGANIZATION IS SEQUENTIAL
+002893         FILE STATUS IS WS-CHKPT-OUT-STATUS.
+002894
+002895     SELECT CONNSTAT-FILE ASSIGN TO CONNSTAT
+002896         ORGANIZATION IS INDEXED
+002897         ACCESS MODE IS DYNAMIC
+002898         RECORD KEY IS CS-DB-NAME
+002899         FILE STATUS IS WS-CONNSTAT-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CONNPARM-FILE
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  CONNPARM-REC.
+003600     COPY DB2PARM
+003700         REPLACING DB-NAME            BY CP-DB-NAME
+003800                   DB-USER            BY CP-DB-USER
+003900                   DB-PASSWORD        BY CP-DB-PASSWORD
+003901                   DB-MAX-RETRIES     BY CP-MAX-RETRIES
+003902                   DB-RETRY-DELAY-SECS BY CP-RETRY-DELAY-SECS.
+003950
+003960 FD  AUDIT-FILE
+003970     RECORDING MODE IS F
+003980     LABEL RECORDS ARE STANDARD.
+003990 01  AUDIT-REC.
+004000     COPY AUDITREC.
+004010
+004020 FD  CHKPT-IN-FILE
+004030     RECORDING MODE IS F
+004040     LABEL RECORDS ARE STANDARD.
+004050 01  CHKPT-IN-REC.
+004060     COPY CHKPTREC.
+004070
+004080 FD  CHKPT-OUT-FILE
+004090     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004110 01  CHKPT-OUT-REC.
+004120     COPY CHKPTREC
+004130         REPLACING CHK-DB-NAME BY CHK-OUT-DB-NAME
+004140                   CHK-STATUS BY CHK-OUT-STATUS
+004150                   CHK-TIMESTAMP BY CHK-OUT-TIMESTAMP
+004160                   CHK-DATE BY CHK-OUT-DATE
+004170                   CHK-TIME BY CHK-OUT-TIME.
+004171
+004172 FD  CONNSTAT-FILE
+004173     RECORDING MODE IS F
+004174     LABEL RECORDS ARE STANDARD.
+004175 01  CONNSTAT-REC.
+004176     COPY CHKPTREC
+004177         REPLACING CHK-DB-NAME BY CS-DB-NAME
+004178                   CHK-STATUS BY CS-STATUS
+004179                   CHK-TIMESTAMP BY CS-TIMESTAMP
+004180                   CHK-DATE BY CS-DATE
+004181                   CHK-TIME BY CS-TIME.
+004182
+004190 WORKING-STORAGE SECTION.
+004200*
+004210************************************************************
+004220*  SWITCHES AND COUNTERS                                      *
+004230************************************************************
+004300 77  WS-CONNPARM-STATUS        PIC X(02)      VALUE SPACES.
+004400     88  CONNPARM-OK                          VALUE '00'.
+004500     88  CONNPARM-EOF                         VALUE '10'.
+004510
+004520 77  WS-AUDIT-STATUS           PIC X(02)      VALUE SPACES.
+004530     88  AUDIT-OK                             VALUE '00'.
+004531
+004532 77  WS-CHKPT-IN-STATUS        PIC X(02)      VALUE SPACES.
+004533     88  CHKPT-IN-OK                          VALUE '00'.
+004534     88  CHKPT-IN-EOF                         VALUE '10'.
+004535
+004536 77  WS-CHKPT-OUT-STATUS       PIC X(02)      VALUE SPACES.
+004537     88  CHKPT-OUT-OK                         VALUE '00'.
+004538
+004538 77  WS-CONNSTAT-STATUS        PIC X(02)      VALUE SPACES.
+004539     88  CONNSTAT-OK                          VALUE '00'.
+004539 77  WS-CONNSTAT-OPEN-SW       PIC X(01)      VALUE 'N'.
+004539     88  CONNSTAT-FILE-OPEN                   VALUE 'Y'.
+004540
+004560 77  WS-CONNECT-RC             PIC S9(04) COMP VALUE ZERO.
+004570     88  CONNECT-SUCCESSFUL                   VALUE ZERO.
+004580 77  WS-DISCONNECT-RC          PIC S9(04) COMP VALUE ZERO.
+004590     88  DISCONNECT-SUCCESSFUL                VALUE ZERO.
+004595 77  WS-VAULT-RC               PIC S9(04) COMP VALUE ZERO.
+004596     88  VAULT-FETCH-SUCCESSFUL               VALUE ZERO.
+004600
+004610************************************************************
+004620*  RUN-TIME OPTIONS DERIVED FROM THE EXECUTE PARM             *
+004630************************************************************
+004640 01  WS-RUN-MODE               PIC X(10)      VALUE 'BOTH'.
+004650     88  RUN-MODE-CONNECT-ONLY                VALUE 'CONNECT'.
+004660     88  RUN-MODE-DISCONNECT-ONLY             VALUE 'DISCONNECT'.
+004670     88  RUN-MODE-BOTH                        VALUE 'BOTH'.
+004680
+004690 01  WS-JOB-NAME               PIC X(08)      VALUE SPACES.
+004700
+004710************************************************************
+004720*  DB2 CONNECTION PARAMETERS FOR THE SUBSYSTEM CURRENTLY      *
+004721*  BEING PROCESSED                                            *
+004730************************************************************
+004740 01  DB2-CONNECTION-PARAM.
+004750     COPY DB2PARM.
+004760
+004770 01  WS-CURRENT-TIMESTAMP.
+004780     05  WS-CURRENT-DATE       PIC X(08).
+004790     05  WS-CURRENT-TIME       PIC X(08).
+004800
+004810************************************************************
+004820*  CONNECT RETRY-WITH-BACKOFF WORK AREAS                      *
+004830************************************************************
+004840 77  WS-RETRY-COUNT            PIC 9(02)      VALUE ZERO.
+004850
+004860 01  WS-DLY-PARM.
+004870     05  WS-DLY-TIME           PIC S9(09) COMP VALUE ZERO.
+004880 01  WS-DLY-FC.
+004890     05  WS-DLY-FC-SEVERITY    PIC S9(09) COMP VALUE ZERO.
+004900     05  WS-DLY-FC-MSG-NO      PIC S9(09) COMP VALUE ZERO.
+004910     05  WS-DLY-FC-CASE        PIC S9(09) COMP VALUE ZERO.
+004920
+004930************************************************************
+004940*  CONNECTION CHECKPOINT TABLE - LOADED FROM CHKPTIN AT       *
+004950*  STARTUP, UPDATED AS SUBSYSTEMS CONNECT/DISCONNECT, AND     *
+004960*  REWRITTEN TO CHKPTOUT AT TERMINATION.                      *
+004970************************************************************
+004980 77  WS-CHKPT-COUNT            PIC 9(04) COMP VALUE ZERO.
+004990 01  CHKPT-TABLE.
+005000     05  CHKPT-ENTRY OCCURS 1 TO 50 TIMES
+005005             DEPENDING ON WS-CHKPT-COUNT
+005006             INDEXED BY CHKPT-IDX.
+005010         10  CHKPT-TBL-DB-NAME PIC X(08).
+005020         10  CHKPT-TBL-STATUS  PIC X(01).
+005030             88  CHKPT-TBL-CONNECTED   VALUE 'C'.
+005040             88  CHKPT-TBL-DISCONNECTED VALUE 'D'.
+005050
+005060 77  WS-CHKPT-FOUND-SW         PIC X(01)      VALUE 'N'.
+005070     88  CHKPT-ENTRY-FOUND                    VALUE 'Y'.
+005080
+005081************************************************************
+005082*  DB2 SUBSYSTEMS THIS PROGRAM IS APPROVED TO CONNECT TO.       *
+005083*  DB-NAME IS CHECKED AGAINST THIS LIST BEFORE EVERY CONNECT    *
+005084*  SO A BAD CONNPARM ENTRY CANNOT POINT PROCESSING AT A         *
+005085*  SUBSYSTEM THAT DOES NOT EXIST OR BELONGS TO THE WRONG        *
+005086*  ENVIRONMENT.  SHARED WITH RECONTST SO AN AD HOC RECONNECT    *
+005087*  TEST IS HELD TO THE SAME LIST.                                *
+005088************************************************************
+005089 COPY APRSUBSY.
+005097
+005098************************************************************
+005099*  EXECUTE PARM RECEIVED FROM THE JCL EXEC STATEMENT.         *
+005110*  FORMAT:  POSITIONS  1-10  RUN-MODE (CONNECT/DISCONNECT/    *
+005120*                            BOTH - DEFAULTS TO BOTH)         *
+005130*           POSITIONS 11-18  JOB NAME (DEFAULTS TO &JOBNAME.  *
+005140*                            SYSTEM SYMBOL SUBSTITUTED BY JES *
+005150*                            AT SUBMIT TIME)                  *
+005160************************************************************
+005170 LINKAGE SECTION.
+005180 01  LS-PARM.
+005190     05  LS-PARM-LEN           PIC S9(04) COMP.
+005200     05  LS-PARM-DATA.
+005210         10  LS-RUN-MODE       PIC X(10).
+005220         10  LS-JOB-NAME       PIC X(08).
+005230
+005240 PROCEDURE DIVISION USING LS-PARM.
+005250*
+005300************************************************************
+005400*  0000-MAINLINE                                              *
+005500*  CONTROLS OVERALL FLOW OF THE PROGRAM.  ONE RUN LOOPS THE    *
+005510*  CONNECT/DISCONNECT CYCLE OVER EVERY SUBSYSTEM ENTRY IN THE  *
+005520*  CONNPARM FILE, SO ONE EXECUTION CAN WORK ACROSS SEVERAL DB2 *
+005530*  SUBSYSTEMS IN SEQUENCE.                                     *
+005600************************************************************
+005700 0000-MAINLINE.
+005800
+005900     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+006000     PERFORM 2000-PROCESS-SUBSYSTEM   THRU 2000-EXIT
+006010         UNTIL CONNPARM-EOF.
+006020     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+006030
+006040     STOP RUN.
+006050*
+006800************************************************************
+006900*  1000-INITIALIZE                                            *
+007000*  OPENS THE CONNECTION-PARAMETER, AUDIT AND CHECKPOINT-IN     *
+007010*  FILES, LOADS THE CHECKPOINT TABLE, AND PICKS UP THE         *
+007020*  RUN-MODE AND JOB NAME PASSED IN ON THE EXECUTE PARM.        *
+007400************************************************************
+007500 1000-INITIALIZE.
+007510
+007520     IF LS-PARM-LEN > ZERO
+007530         IF LS-RUN-MODE NOT = SPACES
+007540             MOVE LS-RUN-MODE TO WS-RUN-MODE
+007550         END-IF
+007560         IF LS-JOB-NAME NOT = SPACES
+007570             MOVE LS-JOB-NAME TO WS-JOB-NAME
+007580         END-IF
+007590     END-IF.
+007600
+007700     OPEN INPUT CONNPARM-FILE.
+007800     IF NOT CONNPARM-OK
+007900         DISPLAY 'OUALPREC - UNABLE TO OPEN CONNPARM FILE'
+008000         DISPLAY 'OUALPREC - FILE STATUS IS ' WS-CONNPARM-STATUS
+008100         MOVE 12 TO RETURN-CODE
+008200         STOP RUN
+008300     END-IF.
+008400
+008500     OPEN OUTPUT AUDIT-FILE.
+008600     IF NOT AUDIT-OK
+008700         DISPLAY 'OUALPREC - UNABLE TO OPEN AUDITLOG FILE'
+008800         DISPLAY 'OUALPREC - FILE STATUS IS ' WS-AUDIT-STATUS
+008900         MOVE 12 TO RETURN-CODE
+009000         STOP RUN
+009100     END-IF.
+009110
+009120     OPEN INPUT CHKPT-IN-FILE.
+009130     IF CHKPT-IN-OK
+009140         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+009150             UNTIL CHKPT-IN-EOF
+009160         CLOSE CHKPT-IN-FILE
+009170     END-IF.
+009180
+009181*
+009182*    CONNSTAT IS A SUPPLEMENTARY ONLINE STATUS FILE READ BY THE
+009183*    CONNMAINT MAINTENANCE TRANSACTION.  ITS ABSENCE DOES NOT
+009184*    STOP THIS BATCH RUN - ONLY THE OPERATOR-FACING VIEW OF
+009185*    CURRENT STATUS IS AFFECTED.
+009186*
+009187     OPEN I-O CONNSTAT-FILE.
+009188     IF CONNSTAT-OK
+009189         SET CONNSTAT-FILE-OPEN TO TRUE
+009190     ELSE
+009191         DISPLAY 'OUALPREC - UNABLE TO OPEN CONNSTAT FILE'
+009192         DISPLAY 'OUALPREC - FILE STATUS IS ' WS-CONNSTAT-STATUS
+009193         DISPLAY 'OUALPREC - CONTINUING WITHOUT CONNSTAT UPDATES'
+009194     END-IF.
+009195
+009190     PERFORM 2100-READ-CONNPARM THRU 2100-EXIT.
+009200
+009210 1000-EXIT.
+009220     EXIT.
+009230*
+009240************************************************************
+009250*  1100-LOAD-CHECKPOINT                                       *
+009260*  LOADS ONE ENTRY FROM CHKPTIN INTO THE CHECKPOINT TABLE.     *
+009265*  ABENDS IF CHKPTIN CARRIES MORE ENTRIES THAN THE TABLE HOLDS.*
+009270************************************************************
+009280 1100-LOAD-CHECKPOINT.
+009290
+009300     READ CHKPT-IN-FILE
+009310         AT END
+009320             SET CHKPT-IN-EOF TO TRUE
+009330     END-READ.
+009340
+009350     IF NOT CHKPT-IN-EOF
+009355         IF WS-CHKPT-COUNT = 50
+009356             DISPLAY 'OUALPREC - CHECKPOINT TABLE IS FULL - '
+009357                 'CANNOT LOAD ALL CHKPTIN ENTRIES'
+009358             MOVE 16 TO RETURN-CODE
+009359             PERFORM 9000-TERMINATE THRU 9000-EXIT
+009360             STOP RUN
+009361         END-IF
+009362         ADD 1 TO WS-CHKPT-COUNT
+009370         MOVE CHK-DB-NAME   TO CHKPT-TBL-DB-NAME (WS-CHKPT-COUNT)
+009380         MOVE CHK-STATUS    TO CHKPT-TBL-STATUS  (WS-CHKPT-COUNT)
+009390     END-IF.
+009400
+009410 1100-EXIT.
+009420     EXIT.
+009430*
+009500************************************************************
+009600*  2000-PROCESS-SUBSYSTEM                                     *
+009610*  CARRIES ONE SUBSYSTEM ENTRY THROUGH CONNECT, THE DB2 WORK   *
+009620*  FOR THIS RUN, AND DISCONNECT, THEN READS THE NEXT ENTRY.    *
+009630*  A SUBSYSTEM ALREADY MARKED CONNECTED ON THE CHECKPOINT      *
+009640*  TABLE IS NOT RECONNECTED, SO A STEP RESTART DOES NOT REDO   *
+009650*  A CONNECT THAT ALREADY SUCCEEDED.                           *
+009660************************************************************
+009700 2000-PROCESS-SUBSYSTEM.
+009710
+009720     PERFORM 2150-CHECK-CHECKPOINT THRU 2150-EXIT.
+009730
+009740     IF NOT RUN-MODE-DISCONNECT-ONLY
+009750         IF CHKPT-ENTRY-FOUND AND CHKPT-TBL-CONNECTED (CHKPT-IDX)
+009760             DISPLAY 'OUALPREC - ' DB-NAME
+009761                 ' ALREADY CONNECTED PER CHECKPOINT - SKIPPING'
+009770         ELSE
+009780             PERFORM 2200-CONNECT-DB2 THRU 2200-EXIT
+009790         END-IF
+009800     END-IF.
+009810*
+009820*    ...
+009830*
+009840     IF NOT RUN-MODE-CONNECT-ONLY
+009850         PERFORM 2300-DISCONNECT-DB2 THRU 2300-EXIT
+009860     END-IF.
+009870
+009880     PERFORM 2100-READ-CONNPARM THRU 2100-EXIT.
+009890
+009900 2000-EXIT.
+009910     EXIT.
+009920*
+009930************************************************************
+009940*  2100-READ-CONNPARM                                         *
+009950*  READS THE NEXT DB2 SUBSYSTEM ENTRY FROM THE CONNPARM FILE.  *
+009960************************************************************
+009970 2100-READ-CONNPARM.
+009980
+009990     READ CONNPARM-FILE INTO DB2-CONNECTION-PARAM
+010000         AT END
+010010             SET CONNPARM-EOF TO TRUE
+010020     END-READ.
+010030
+010040 2100-EXIT.
+010050     EXIT.
+010060*
+010070************************************************************
+010080*  2150-CHECK-CHECKPOINT                                      *
+010090*  SEARCHES THE CHECKPOINT TABLE FOR THE CURRENT SUBSYSTEM.    *
+010100*  SETS CHKPT-IDX AND WS-CHKPT-FOUND-SW.                       *
+010110************************************************************
+010120 2150-CHECK-CHECKPOINT.
+010130
+010140     SET WS-CHKPT-FOUND-SW TO 'N'.
+010150     SET CHKPT-IDX TO 1.
+010160     SEARCH CHKPT-ENTRY
+010170         AT END
+010180             SET WS-CHKPT-FOUND-SW TO 'N'
+010190         WHEN CHKPT-TBL-DB-NAME (CHKPT-IDX) = DB-NAME
+010200             SET CHKPT-ENTRY-FOUND TO TRUE
+010210     END-SEARCH.
+010220
+010230 2150-EXIT.
+010240     EXIT.
+010250*
+010251************************************************************
+010252*  2050-VALIDATE-SUBSYSTEM                                      *
+010253*  REJECTS THE RUN IF DB-NAME IS NOT ON THE APPROVED-SUBSYSTEMS *
+010254*  LIST, SO AN EXTERNALIZED CONNPARM ENTRY CAN NEVER POINT      *
+010255*  PROCESSING AT A SUBSYSTEM THAT DOES NOT EXIST OR BELONGS TO  *
+010256*  THE WRONG ENVIRONMENT.  9000-TERMINATE IS PERFORMED BEFORE   *
+010257*  THE ABEND SO SUBSYSTEMS ALREADY CONNECTED THIS RUN ARE      *
+010258*  STILL CHECKPOINTED TO CHKPTOUT.                             *
+010259************************************************************
+010260 2050-VALIDATE-SUBSYSTEM.
+010261
+010262     SET WS-APPR-IDX TO 1.
+010263     SEARCH WS-APPROVED-SUBSYSTEM
+010264         AT END
+010265             DISPLAY 'OUALPREC - NOT AN APPROVED DB2 SUBSYSTEM - '
+010266                 'REJECTING RUN: ' DB-NAME
+010267             MOVE 950 TO RETURN-CODE
+010268             PERFORM 9000-TERMINATE THRU 9000-EXIT
+010269             STOP RUN
+010270         WHEN WS-APPROVED-SUBSYSTEM (WS-APPR-IDX) = DB-NAME
+010271             CONTINUE
+010272     END-SEARCH.
+010273
+010274 2050-EXIT.
+010275     EXIT.
+010276*
+010277************************************************************
+010278*  2200-CONNECT-DB2                                           *
+010280*  ESTABLISHES THE DB2 CONNECTION FOR THE CURRENT SUBSYSTEM,   *
+010290*  MAKING THE FIRST ATTEMPT AND THEN RETRYING WITH A BACKOFF   *
+010295*  DELAY UP TO DB-MAX-RETRIES MORE TIMES.                       *
+010300*  A NON-ZERO RETURN CODE ON THE FINAL ATTEMPT MEANS DB2 IS    *
+010310*  NOT AVAILABLE - THE RUN IS ABENDED WITH A DISTINCT RETURN   *
+010320*  CODE SO OPERATIONS IS ALERTED RATHER THAN FALLING THROUGH   *
+010330*  TO DISCONNECT ON A CONNECTION THAT NEVER HAPPENED.  9000-   *
+010331*  TERMINATE IS PERFORMED BEFORE THE ABEND SO SUBSYSTEMS       *
+010332*  ALREADY CONNECTED THIS RUN ARE STILL CHECKPOINTED.          *
+010340************************************************************
+010350 2200-CONNECT-DB2.
+010360
+010363     PERFORM 2050-VALIDATE-SUBSYSTEM THRU 2050-EXIT.
+010365     PERFORM 2205-FETCH-PASSWORD THRU 2205-EXIT.
+010370     MOVE 1 TO WS-RETRY-COUNT.
+010371*    RESET TO A FAILURE SENTINEL - PERFORM ... UNTIL TESTS THE
+010372*    CONDITION BEFORE THE FIRST PASS, SO CONNECT-SUCCESSFUL MUST
+010373*    NOT ALREADY BE TRUE FROM THE PRIOR SUBSYSTEM (OR ITS ZERO
+010374*    INITIAL VALUE) OR THE LOOP BODY NEVER RUNS.
+010375     MOVE 1 TO WS-CONNECT-RC.
+010376*    DB-MAX-RETRIES IS THE NUMBER OF RETRIES AFTER THE FIRST
+010377*    ATTEMPT, NOT THE TOTAL ATTEMPT COUNT - THE +1 BELOW MAKES
+010378*    SURE THE FIRST CONNECT IS ALWAYS TRIED EVEN WHEN A CONNPARM
+010379*    ENTRY SETS DB-MAX-RETRIES TO ZERO.
+010380     PERFORM 2210-ATTEMPT-CONNECT THRU 2210-EXIT
+010381         UNTIL CONNECT-SUCCESSFUL
+010382            OR WS-RETRY-COUNT > DB-MAX-RETRIES + 1.
+010410
+010420     IF CONNECT-SUCCESSFUL
+010430         MOVE 'CONNECT' TO AUD-EVENT
+010440         MOVE 'SUCCESS' TO AUD-OUTCOME
+010450         PERFORM 7000-WRITE-AUDIT-REC THRU 7000-EXIT
+010460         PERFORM 2900-MARK-CHECKPOINT THRU 2900-EXIT
+010470     ELSE
+010480         DISPLAY 'OUALPREC - CONNECT FAILED FOR ' DB-NAME
+010490         DISPLAY 'OUALPREC - CONNECT RETURN CODE IS '
+010495             WS-CONNECT-RC
+010500         MOVE 'CONNECT' TO AUD-EVENT
+010510         MOVE 'FAILURE' TO AUD-OUTCOME
+010520         PERFORM 7000-WRITE-AUDIT-REC THRU 7000-EXIT
+010530         MOVE 900 TO RETURN-CODE
+010535         PERFORM 9000-TERMINATE THRU 9000-EXIT
+010540         STOP RUN
+010550     END-IF.
+010560
+010570 2200-EXIT.
+010580     EXIT.
+010590*
+010591************************************************************
+010592*  2205-FETCH-PASSWORD                                        *
+010593*  RETRIEVES DB-PASSWORD FOR THE CURRENT SUBSYSTEM FROM THE    *
+010594*  CREDENTIAL VAULT, KEYED ON DB-NAME AND DB-USER, SO A        *
+010595*  PASSWORD ROTATION NEVER REQUIRES TOUCHING THIS PROGRAM.     *
+010596*  THE RUN IS ABENDED IF THE VAULT CANNOT BE REACHED, SINCE    *
+010597*  CONNECT CANNOT BE ATTEMPTED WITHOUT A CURRENT PASSWORD.     *
+010598*  9000-TERMINATE IS PERFORMED BEFORE THE ABEND SO SUBSYSTEMS  *
+010599*  ALREADY CONNECTED THIS RUN ARE STILL CHECKPOINTED.          *
+010600************************************************************
+010601 2205-FETCH-PASSWORD.
+010602
+010603     CALL 'CREDVLT1' USING DB-NAME, DB-USER, DB-PASSWORD,
+010604                           WS-VAULT-RC.
+010605
+010606     IF NOT VAULT-FETCH-SUCCESSFUL
+010607         DISPLAY 'OUALPREC - CREDENTIAL VAULT FETCH FAILED FOR '
+010608             DB-NAME
+010609         DISPLAY 'OUALPREC - VAULT RETURN CODE IS ' WS-VAULT-RC
+010610         MOVE 800 TO RETURN-CODE
+010611         PERFORM 9000-TERMINATE THRU 9000-EXIT
+010612         STOP RUN
+010613     END-IF.
+010614
+010615 2205-EXIT.
+010616     EXIT.
+010617*
+010618************************************************************
+010610*  2210-ATTEMPT-CONNECT                                       *
+010620*  MAKES ONE CONNECT ATTEMPT AND DELAYS BEFORE THE NEXT ONE    *
+010630*  IF IT FAILED AND ATTEMPTS REMAIN.                           *
+010640************************************************************
+010650 2210-ATTEMPT-CONNECT.
+010660
+010670     CALL 'CONNECT' USING DB-NAME, DB-USER, DB-PASSWORD,
+010680                          WS-CONNECT-RC.
+010690
+010700     IF NOT CONNECT-SUCCESSFUL
+010710         DISPLAY 'OUALPREC - CONNECT ATTEMPT ' WS-RETRY-COUNT
+010720             ' FAILED FOR ' DB-NAME
+010730         IF WS-RETRY-COUNT < DB-MAX-RETRIES + 1
+010740             PERFORM 2220-DELAY-BEFORE-RETRY THRU 2220-EXIT
+010750         END-IF
+010760     END-IF.
+010770
+010780     ADD 1 TO WS-RETRY-COUNT.
+010790
+010800 2210-EXIT.
+010810     EXIT.
+010820*
+010830************************************************************
+010840*  2220-DELAY-BEFORE-RETRY                                    *
+010850*  PAUSES FOR DB-RETRY-DELAY-SECS SECONDS BEFORE THE NEXT      *
+010860*  CONNECT ATTEMPT, USING THE LANGUAGE ENVIRONMENT CALLABLE    *
+010870*  SERVICE CEE3DLY.  CEE3DLY TAKES ITS DELAY TIME IN           *
+010880*  HUNDREDTHS OF A SECOND.                                     *
+010890************************************************************
+010900 2220-DELAY-BEFORE-RETRY.
+010910
+010920     COMPUTE WS-DLY-TIME = DB-RETRY-DELAY-SECS * 100.
+010930     CALL 'CEE3DLY' USING WS-DLY-PARM, WS-DLY-FC.
+010940
+010950 2220-EXIT.
+010960     EXIT.
+010970*
+010980************************************************************
+010990*  2300-DISCONNECT-DB2                                        *
+011000*  DROPS THE DB2 CONNECTION ESTABLISHED IN 2200-CONNECT-DB2.   *
+011010*  A FAILED DISCONNECT IS LOGGED AND FLAGGED WITH A DISTINCT   *
+011020*  RETURN CODE BUT DOES NOT ABEND, SINCE DB2 WORK FOR THE RUN  *
+011030*  HAS ALREADY COMPLETED SUCCESSFULLY AT THIS POINT.           *
+011040************************************************************
+011050 2300-DISCONNECT-DB2.
+011060
+011070     CALL 'DISCONNECT' USING DB-NAME, WS-DISCONNECT-RC.
+011080
+011090     IF DISCONNECT-SUCCESSFUL
+011100         MOVE 'DISCONNECT' TO AUD-EVENT
+011110         MOVE 'SUCCESS' TO AUD-OUTCOME
+011120         PERFORM 7000-WRITE-AUDIT-REC THRU 7000-EXIT
+011130         PERFORM 2950-UNMARK-CHECKPOINT THRU 2950-EXIT
+011140     ELSE
+011150         DISPLAY 'OUALPREC - DISCONNECT FAILED FOR ' DB-NAME
+011160         DISPLAY 'OUALPREC - DISCONNECT RETURN CODE IS '
+011170             WS-DISCONNECT-RC
+011180         MOVE 'DISCONNECT' TO AUD-EVENT
+011190         MOVE 'FAILURE' TO AUD-OUTCOME
+011200         PERFORM 7000-WRITE-AUDIT-REC THRU 7000-EXIT
+011210         MOVE 4 TO RETURN-CODE
+011220     END-IF.
+011230
+011240 2300-EXIT.
+011250     EXIT.
+011260*
+011270************************************************************
+011280*  2900-MARK-CHECKPOINT                                       *
+011290*  RECORDS THE CURRENT SUBSYSTEM AS CONNECTED ON THE           *
+011300*  CHECKPOINT TABLE, ADDING A NEW ENTRY IF ONE DID NOT ALREADY *
+011310*  EXIST.  ABENDS IF THE TABLE IS ALREADY FULL.                *
+011320************************************************************
+011330 2900-MARK-CHECKPOINT.
+011340
+011350     PERFORM 2150-CHECK-CHECKPOINT THRU 2150-EXIT.
+011360
+011370     IF NOT CHKPT-ENTRY-FOUND
+011372         IF WS-CHKPT-COUNT = 50
+011374             DISPLAY 'OUALPREC - CHECKPOINT TABLE IS FULL - '
+011376                 'CANNOT ADD ' DB-NAME
+011378             MOVE 16 TO RETURN-CODE
+011379             PERFORM 9000-TERMINATE THRU 9000-EXIT
+011380             STOP RUN
+011382         END-IF
+011384         ADD 1 TO WS-CHKPT-COUNT
+011390         SET CHKPT-IDX TO WS-CHKPT-COUNT
+011400         MOVE DB-NAME TO CHKPT-TBL-DB-NAME (CHKPT-IDX)
+011410     END-IF.
+011420
+011430     SET CHKPT-TBL-CONNECTED (CHKPT-IDX) TO TRUE.
+011441     PERFORM 2960-UPDATE-CONNSTAT THRU 2960-EXIT.
+011440
+011450 2900-EXIT.
+011460     EXIT.
+011470*
+011480************************************************************
+011490*  2950-UNMARK-CHECKPOINT                                     *
+011500*  RECORDS THE CURRENT SUBSYSTEM AS DISCONNECTED ON THE        *
+011510*  CHECKPOINT TABLE.                                           *
+011520************************************************************
+011530 2950-UNMARK-CHECKPOINT.
+011540
+011550     PERFORM 2150-CHECK-CHECKPOINT THRU 2150-EXIT.
+011560
+011570     IF CHKPT-ENTRY-FOUND
+011580         SET CHKPT-TBL-DISCONNECTED (CHKPT-IDX) TO TRUE
+011581         PERFORM 2960-UPDATE-CONNSTAT THRU 2960-EXIT
+011590     END-IF.
+011600
+011610 2950-EXIT.
+011620     EXIT.
+011630*
+011631************************************************************
+011632*  2960-UPDATE-CONNSTAT                                       *
+011633*  RECORDS THE CURRENT SUBSYSTEM'S STATUS AND TIMESTAMP TO THE *
+011634*  CONNSTAT FILE SO THE CONNMAINT MAINTENANCE TRANSACTION CAN  *
+011635*  SHOW IT WITHOUT WAITING FOR THE NEXT CHECKPOINT GENERATION. *
+011636*  DOES NOTHING IF CONNSTAT COULD NOT BE OPENED AT STARTUP.    *
+011637************************************************************
+011638 2960-UPDATE-CONNSTAT.
+011639
+011640     IF CONNSTAT-FILE-OPEN
+011641         MOVE DB-NAME TO CS-DB-NAME
+011642         MOVE CHKPT-TBL-STATUS (CHKPT-IDX) TO CS-STATUS
+011643         ACCEPT CS-DATE FROM DATE YYYYMMDD
+011644         ACCEPT CS-TIME FROM TIME
+011645         REWRITE CONNSTAT-REC
+011646             INVALID KEY
+011647                 WRITE CONNSTAT-REC
+011648                     INVALID KEY
+011649                         DISPLAY 'OUALPREC - UNABLE TO WRITE'
+011650                             ' CONNSTAT FOR ' DB-NAME
+011652                 END-WRITE
+011653         END-REWRITE
+011654     END-IF.
+011655
+011656 2960-EXIT.
+011657     EXIT.
+011658*
+011640************************************************************
+011650*  7000-WRITE-AUDIT-REC                                       *
+011660*  WRITES ONE AUDIT-TRAIL RECORD.  AUD-EVENT AND AUD-OUTCOME   *
+011670*  ARE SET BY THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.   *
+011680************************************************************
+011690 7000-WRITE-AUDIT-REC.
+011700
+011710     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011720     ACCEPT WS-CURRENT-TIME FROM TIME.
+011730
+011740     MOVE WS-CURRENT-DATE  TO AUD-DATE.
+011750     MOVE WS-CURRENT-TIME  TO AUD-TIME.
+011760     MOVE DB-NAME          TO AUD-DB-NAME.
+011770     MOVE DB-USER          TO AUD-DB-USER.
+011780     MOVE WS-JOB-NAME      TO AUD-JOB-NAME.
+011790
+011800     WRITE AUDIT-REC.
+011810
+011820 7000-EXIT.
+011830     EXIT.
+011840*
+011850************************************************************
+011860*  9000-TERMINATE                                             *
+011870*  CLOSES THE CONNPARM AND AUDIT FILES, WRITES THE CURRENT     *
+011880*  CHECKPOINT TABLE TO CHKPTOUT, AND CLOSES IT.  IF THE CALLER *
+011882*  ALREADY SET A NON-ZERO RETURN-CODE (AN ABEND IN PROGRESS)   *
+011884*  AND CHKPTOUT THEN ALSO FAILS TO OPEN, THAT ORIGINAL RETURN  *
+011886*  CODE IS KEPT RATHER THAN BEING OVERWRITTEN WITH 12, SO THE  *
+011888*  REAL FAILURE REASON IS NOT LOST.                            *
+011890************************************************************
+011900 9000-TERMINATE.
+011910
+011920     CLOSE CONNPARM-FILE.
+011930     CLOSE AUDIT-FILE.
+011935     IF CONNSTAT-FILE-OPEN
+011936         CLOSE CONNSTAT-FILE
+011937     END-IF.
+011940
+011950     OPEN OUTPUT CHKPT-OUT-FILE.
+011960     IF NOT CHKPT-OUT-OK
+011970         DISPLAY 'OUALPREC - UNABLE TO OPEN CHKPTOUT FILE'
+011980         DISPLAY 'OUALPREC - FILE STATUS IS ' WS-CHKPT-OUT-STATUS
+011985         IF RETURN-CODE = ZERO
+011990             MOVE 12 TO RETURN-CODE
+011995         ELSE
+011996             DISPLAY 'OUALPREC - RUN WAS ALREADY ENDING WITH '
+011997                 'RETURN CODE ' RETURN-CODE
+011998         END-IF
+012000     ELSE
+012010         SET CHKPT-IDX TO 1
+012020         PERFORM 9100-SAVE-CHECKPOINT THRU 9100-EXIT
+012030             VARYING CHKPT-IDX FROM 1 BY 1
+012040             UNTIL CHKPT-IDX > WS-CHKPT-COUNT
+012050         CLOSE CHKPT-OUT-FILE
+012060     END-IF.
+012070
+012080 9000-EXIT.
+012090     EXIT.
+012100*
+012110************************************************************
+012120*  9100-SAVE-CHECKPOINT                                       *
+012130*  WRITES ONE ENTRY OF THE CHECKPOINT TABLE TO CHKPTOUT.       *
+012140************************************************************
+012150 9100-SAVE-CHECKPOINT.
+012160
+012170     MOVE CHKPT-TBL-DB-NAME (CHKPT-IDX) TO CHK-OUT-DB-NAME.
+012180     MOVE CHKPT-TBL-STATUS  (CHKPT-IDX) TO CHK-OUT-STATUS.
+012190     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+012200     ACCEPT WS-CURRENT-TIME FROM TIME.
+012210     MOVE WS-CURRENT-DATE TO CHK-OUT-DATE.
+012220     MOVE WS-CURRENT-TIME TO CHK-OUT-TIME.
+012230
+012240     WRITE CHKPT-OUT-REC.
+012250
+012260 9100-EXIT.
+012270     EXIT.
